@@ -1,34 +1,119 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TICTACTOE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATCH-HISTORY ASSIGN TO "MATCHHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+           SELECT MOVE-LOG ASSIGN TO "MOVELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MOVELOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  MATCH-HISTORY.
+       01  MATCH-HISTORY-REC PIC X(80).
+       FD  MOVE-LOG.
+       01  MOVE-LOG-REC PIC X(80).
        LOCAL-STORAGE SECTION.
-           01 GAMEBOARD PIC X(9) VALUES ".........".
+           01 GAMEBOARD PIC X(25) VALUES ALL ".".
            01 PLAYERS PIC A(2) VALUES "XO".
            01 EMPTYCELL PIC X(1) VALUES '.'.
            01 CURRENTPLAYER PIC 9(1) VALUES 0.
                88 ISPLAYER VALUES 1.
-           01 LOOPCOUNTER PIC 9(1) VALUES 1.
-           01 LOOPCOUNTER2 PIC 9(1).
-           01 LOOPCOUNTER3 PIC 9(1).
+           01 LOOPCOUNTER PIC 9(2) VALUES 1.
+           01 LOOPCOUNTER2 PIC 9(2).
+           01 LOOPCOUNTER3 PIC 9(2).
            01 WINNER PIC S9(1) VALUES -1.
            01 PLAYROW PIC S9(1) VALUES -1.
            01 PLAYCOL PIC S9(1) VALUES -1.
-           01 PLAYIND PIC S9(1) VALUES -1.
-           01 POWERSHELL PIC X(255).
+           01 PLAYIND PIC S9(2) VALUES -1.
+           01 WS-OS-NAME PIC X(20) VALUES SPACES.
+           01 BOARD-DIM PIC 9(1) VALUES 3.
+           01 BOARD-CELLS PIC 9(2) VALUES 9.
+           01 WS-BOARD-CHOICE PIC 9(1) VALUES 3.
+           01 WS-ROW-START PIC 9(2).
+           01 WS-BORDER PIC X(27) VALUES ALL "-".
+           01 LINE-START PIC 9(2).
+           01 LINE-STEP PIC 9(2).
+           01 LINE-IDX PIC 9(2).
+           01 LINE-POS PIC 9(2).
+           01 LINE-CHAR PIC X(1).
+           01 LINE-MATCH PIC 9(1) VALUES 1.
+           01 WS-GAME-MODE PIC 9(1) VALUES 1.
+           01 CM-INDEX PIC 9(2).
+           01 CM-MARK PIC X(1).
+           01 CM-FOUND PIC 9(1).
+           01 CM-LINE-HIT PIC 9(1).
+           01 CM-OPPONENT PIC 9(1).
+           01 EV-LINE-NUM PIC 9(2).
+           01 WS-HISTORY-STATUS PIC X(2) VALUES "00".
+           01 WS-TODAY-DATE PIC X(10).
+           01 WS-SYS-DATE.
+               05 WS-SYS-YYYY PIC 9(4).
+               05 WS-SYS-MM PIC 9(2).
+               05 WS-SYS-DD PIC 9(2).
+           01 WS-HISTORY-LINE.
+               05 WS-HIST-DATE PIC X(10).
+               05 FILLER PIC X(1) VALUE SPACE.
+               05 WS-HIST-WINNER PIC X(1).
+               05 FILLER PIC X(1) VALUE SPACE.
+               05 WS-HIST-BOARD PIC X(25).
+           01 WS-EMPTY-COUNT PIC 9(2) VALUES 0.
+           01 TIE-INDEX PIC 9(2) VALUES 1.
+           01 WS-MOVELOG-STATUS PIC X(2) VALUES "00".
+           01 WS-MOVE-TIME PIC 9(8).
+           01 WS-MOVE-LINE.
+               05 WS-MOVE-PLAYER PIC X(1).
+               05 FILLER PIC X(1) VALUE SPACE.
+               05 WS-MOVE-ROW PIC 9(1).
+               05 FILLER PIC X(1) VALUE SPACE.
+               05 WS-MOVE-COL PIC 9(1).
+               05 FILLER PIC X(1) VALUE SPACE.
+               05 WS-MOVE-TIMESTAMP PIC 9(8).
 
        PROCEDURE DIVISION.
-           Abomination.
-               MOVE 'powershell -c "get-command"' TO POWERSHELL
-               CALL 'SYSTEM' USING POWERSHELL.
+           CheckEnvironment.
+               ACCEPT WS-OS-NAME FROM ENVIRONMENT "OS"
+               IF WS-OS-NAME = SPACES
+                   MOVE "UNKNOWN" TO WS-OS-NAME
+               END-IF.
+           SelectBoardSize.
+               DISPLAY "SELECT BOARD SIZE - 3 FOR 3X3, 4 FOR 4X4, "
+                   "5 FOR 5X5"
+               ACCEPT WS-BOARD-CHOICE
+               IF WS-BOARD-CHOICE = 3 OR WS-BOARD-CHOICE = 4
+                   OR WS-BOARD-CHOICE = 5
+                   MOVE WS-BOARD-CHOICE TO BOARD-DIM
+               ELSE
+                   DISPLAY "INVALID SIZE. DEFAULTING TO 3X3."
+                   MOVE 3 TO BOARD-DIM
+               END-IF
+               COMPUTE BOARD-CELLS = BOARD-DIM * BOARD-DIM.
+           SelectGameMode.
+               DISPLAY "SELECT GAME MODE - 1 FOR TWO PLAYER, "
+                   "2 TO PLAY AGAINST THE COMPUTER"
+               ACCEPT WS-GAME-MODE
+               IF WS-GAME-MODE NOT = 1 AND WS-GAME-MODE NOT = 2
+                   DISPLAY "INVALID MODE. DEFAULTING TO TWO PLAYER."
+                   MOVE 1 TO WS-GAME-MODE
+               END-IF.
            ShowBoard.
-               DISPLAY "-----"
-               DISPLAY "|"GAMEBOARD(1:3)"|"
-               DISPLAY "|"GAMEBOARD(4:3)"|"
-               DISPLAY "|"GAMEBOARD(7:3)"|"
-               DISPLAY "-----"
+               DISPLAY WS-BORDER(1:BOARD-DIM + 2)
+               MOVE 1 TO LOOPCOUNTER
+               PERFORM ShowBoardRow
+               DISPLAY WS-BORDER(1:BOARD-DIM + 2)
                DISPLAY " "
                GO TO CheckWin.
 
+           ShowBoardRow.
+               COMPUTE WS-ROW-START = (LOOPCOUNTER - 1) * BOARD-DIM + 1
+               DISPLAY "|"GAMEBOARD(WS-ROW-START:BOARD-DIM)"|"
+               IF LOOPCOUNTER < BOARD-DIM
+                   ADD 1 TO LOOPCOUNTER
+                   GO TO ShowBoardRow
+               END-IF.
+
            CheckWin.
                MOVE 1 TO LOOPCOUNTER
                IF WINNER < 0
@@ -46,17 +131,59 @@
                END-IF
 
                IF WINNER < 0
-                   PERFORM NextPlayer
-                   GO TO PlayRound
+                   MOVE 1 TO TIE-INDEX
+                   MOVE 0 TO WS-EMPTY-COUNT
+                   PERFORM CheckTie
+                   IF WS-EMPTY-COUNT = 0
+                       DISPLAY "--------------------------"
+                       DISPLAY "CAT'S GAME - IT'S A DRAW"
+                       DISPLAY "--------------------------"
+                       PERFORM RecordHistory
+                       GO TO Endpoint
+                   ELSE
+                       PERFORM NextPlayer
+                       GO TO PlayRound
+                   END-IF
                ELSE
                    DISPLAY "--------------------------"
                    DISPLAY "WINNER:"PLAYERS(WINNER:1)
-                   DISPLAY "WINNING INDICES:"
-                   DISPLAY LOOPCOUNTER" "LOOPCOUNTER2" "LOOPCOUNTER3
+                   DISPLAY "WINNING LINE START:"LINE-START
+                       " STEP:"LINE-STEP
                    DISPLAY "--------------------------"
+                   PERFORM RecordHistory
                    GO TO Endpoint
                END-IF.
 
+           CheckTie.
+               IF GAMEBOARD(TIE-INDEX:1) = EMPTYCELL
+                   ADD 1 TO WS-EMPTY-COUNT
+               END-IF
+               IF TIE-INDEX < BOARD-CELLS
+                   ADD 1 TO TIE-INDEX
+                   GO TO CheckTie
+               END-IF.
+
+           RecordHistory.
+               ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+               STRING WS-SYS-YYYY "-" WS-SYS-MM "-" WS-SYS-DD
+                   DELIMITED BY SIZE INTO WS-TODAY-DATE
+               MOVE WS-TODAY-DATE TO WS-HIST-DATE
+               IF WINNER < 0
+                   MOVE "T" TO WS-HIST-WINNER
+               ELSE
+                   MOVE PLAYERS(WINNER:1) TO WS-HIST-WINNER
+               END-IF
+               MOVE SPACES TO WS-HIST-BOARD
+               MOVE GAMEBOARD(1:BOARD-CELLS) TO
+                   WS-HIST-BOARD(1:BOARD-CELLS)
+               OPEN EXTEND MATCH-HISTORY
+               IF WS-HISTORY-STATUS IS EQUAL TO "35"
+                   OPEN OUTPUT MATCH-HISTORY
+               END-IF
+               MOVE WS-HISTORY-LINE TO MATCH-HISTORY-REC
+               WRITE MATCH-HISTORY-REC
+               CLOSE MATCH-HISTORY.
+
            NextPlayer.
                MOVE -1 TO PLAYROW
                MOVE -1 TO PLAYCOL
@@ -67,80 +194,210 @@
                END-IF.
 
            PlayRound.
+               IF WS-GAME-MODE = 2 AND CURRENTPLAYER = 2
+                   GO TO ComputerMove
+               END-IF
                DISPLAY " "
                DISPLAY "CURRENT PLAYER:"PLAYERS(CURRENTPLAYER:1)
                DISPLAY " "
-               DISPLAY "PLEASE ENTER THE ROW(1-3)"
+               DISPLAY "PLEASE ENTER THE ROW(1-"BOARD-DIM")"
                ACCEPT PLAYROW
-               IF PLAYROW < 4 AND PLAYROW > 0
+               IF PLAYROW IS NOT NUMERIC
+                   DISPLAY "THAT WASN'T A NUMBER. PLEASE TRY AGAIN."
+                   DISPLAY " "
+                   GO TO PlayRound
+               END-IF
+               IF PLAYROW <= BOARD-DIM AND PLAYROW > 0
                    DISPLAY "ENTERED ROW:"PLAYROW
                    DISPLAY " "
-                   DISPLAY "PLEASE ENTER THE COLUMN (1-3)"
+                   DISPLAY "PLEASE ENTER THE COLUMN (1-"BOARD-DIM")"
                    ACCEPT PLAYCOL
 
-                   IF PLAYCOL < 4 AND PLAYCOL > 0
+                   IF PLAYCOL IS NOT NUMERIC
+                       DISPLAY "THAT WASN'T A NUMBER. PLEASE TRY AGAIN."
+                       DISPLAY " "
+                       GO TO PlayRound
+                   END-IF
+                   IF PLAYCOL <= BOARD-DIM AND PLAYCOL > 0
                        DISPLAY "ENTERED COLUMN:"PLAYCOL
                        DISPLAY " "
                        SUBTRACT 1 FROM PLAYROW GIVING PLAYIND
-                       MULTIPLY PLAYIND BY 3 GIVING PLAYIND
+                       MULTIPLY PLAYIND BY BOARD-DIM GIVING PLAYIND
                        ADD PLAYIND TO PLAYCOL GIVING PLAYIND
                        IF GAMEBOARD(PLAYIND:1) = EMPTYCELL(1:1)
                    MOVE PLAYERS(CURRENTPLAYER:1) TO GAMEBOARD(PLAYIND:1)
+                           PERFORM LogMove
                            GO TO ShowBoard
                        END-IF
+                   ELSE
+                       DISPLAY "THAT'S OUT OF RANGE. PLEASE TRY AGAIN."
+                       DISPLAY " "
+                       GO TO PlayRound
                    END-IF
+               ELSE
+                   DISPLAY "THAT'S OUT OF RANGE. PLEASE TRY AGAIN."
+                   DISPLAY " "
+                   GO TO PlayRound
                END-IF
            DISPLAY "INVALID ("PLAYROW":"PLAYCOL"). PLEASE TRY AGAIN."
               DISPLAY " "
                GO TO PlayRound.
 
            ColumnCheck.
-               ADD LOOPCOUNTER TO 3 GIVING LOOPCOUNTER2
-               ADD LOOPCOUNTER2 TO 3 GIVING LOOPCOUNTER3
-               IF GAMEBOARD(LOOPCOUNTER:1) = GAMEBOARD(LOOPCOUNTER2:1)  -
-               AND GAMEBOARD(LOOPCOUNTER2:1) = GAMEBOARD(LOOPCOUNTER3:1)-
-               AND GAMEBOARD(LOOPCOUNTER:1) NOT = EMPTYCELL
+               MOVE LOOPCOUNTER TO LINE-START
+               MOVE BOARD-DIM TO LINE-STEP
+               PERFORM CheckLine THRU CheckLineLoop
+               IF LINE-MATCH = 1
                    MOVE CURRENTPLAYER TO WINNER
                ELSE
-                   IF LOOPCOUNTER < 3
+                   IF LOOPCOUNTER < BOARD-DIM
                        ADD 1 TO LOOPCOUNTER
                        GO TO ColumnCheck
                    END-IF
                END-IF.
 
            RowCheck.
-               ADD LOOPCOUNTER TO 1 GIVING LOOPCOUNTER2
-               ADD LOOPCOUNTER2 TO 1 GIVING LOOPCOUNTER3
-               IF GAMEBOARD(LOOPCOUNTER:1) = GAMEBOARD(LOOPCOUNTER2:1)  -
-               AND GAMEBOARD(LOOPCOUNTER2:1) = GAMEBOARD(LOOPCOUNTER3:1)-
-               AND GAMEBOARD(LOOPCOUNTER:1) NOT = EMPTYCELL
+               COMPUTE LINE-START =
+                   ((LOOPCOUNTER - 1) * BOARD-DIM) + 1
+               MOVE 1 TO LINE-STEP
+               PERFORM CheckLine THRU CheckLineLoop
+               IF LINE-MATCH = 1
                    MOVE CURRENTPLAYER TO WINNER
                ELSE
-                   IF LOOPCOUNTER < 7
-                       ADD 3 TO LOOPCOUNTER GIVING LOOPCOUNTER
+                   IF LOOPCOUNTER < BOARD-DIM
+                       ADD 1 TO LOOPCOUNTER
                        GO TO RowCheck
                    END-IF
                END-IF.
 
            DiagCheck.
-               ADD LOOPCOUNTER TO 4 GIVING LOOPCOUNTER2
-               ADD LOOPCOUNTER2 TO 4 GIVING LOOPCOUNTER3
-               IF GAMEBOARD(LOOPCOUNTER:1) = GAMEBOARD(LOOPCOUNTER2:1)  -
-               AND GAMEBOARD(LOOPCOUNTER2:1) = GAMEBOARD(LOOPCOUNTER3:1)-
-               AND GAMEBOARD(LOOPCOUNTER:1) NOT = EMPTYCELL
+               MOVE 1 TO LINE-START
+               COMPUTE LINE-STEP = BOARD-DIM + 1
+               PERFORM CheckLine THRU CheckLineLoop
+               IF LINE-MATCH = 1
                    MOVE CURRENTPLAYER TO WINNER
                ELSE
-                   MOVE 3 TO LOOPCOUNTER
-                   ADD LOOPCOUNTER TO 2 GIVING LOOPCOUNTER2
-                   ADD LOOPCOUNTER2 TO 2 GIVING LOOPCOUNTER3
-                 IF GAMEBOARD(LOOPCOUNTER:1) = GAMEBOARD(LOOPCOUNTER2:1) -
-               AND GAMEBOARD(LOOPCOUNTER2:1) = GAMEBOARD(LOOPCOUNTER3:1) -
-               AND GAMEBOARD(LOOPCOUNTER:1) NOT = EMPTYCELL
+                   MOVE BOARD-DIM TO LINE-START
+                   COMPUTE LINE-STEP = BOARD-DIM - 1
+                   PERFORM CheckLine THRU CheckLineLoop
+                   IF LINE-MATCH = 1
                        MOVE CURRENTPLAYER TO WINNER
                    END-IF
                END-IF.
 
+           CheckLine.
+               MOVE 1 TO LINE-IDX
+               MOVE 1 TO LINE-MATCH
+               MOVE LINE-START TO LINE-POS
+               MOVE GAMEBOARD(LINE-POS:1) TO LINE-CHAR
+               IF LINE-CHAR = EMPTYCELL
+                   MOVE 0 TO LINE-MATCH
+               END-IF.
+           CheckLineLoop.
+               IF LINE-MATCH = 1 AND LINE-IDX < BOARD-DIM
+                   ADD 1 TO LINE-IDX
+                   COMPUTE LINE-POS = LINE-START +
+                       ((LINE-IDX - 1) * LINE-STEP)
+                   IF GAMEBOARD(LINE-POS:1) NOT = LINE-CHAR
+                       MOVE 0 TO LINE-MATCH
+                   END-IF
+                   GO TO CheckLineLoop
+               END-IF.
+
+
+           LogMove.
+               MOVE PLAYERS(CURRENTPLAYER:1) TO WS-MOVE-PLAYER
+               COMPUTE WS-MOVE-ROW = ((PLAYIND - 1) / BOARD-DIM) + 1
+               COMPUTE WS-MOVE-COL =
+                   PLAYIND - ((WS-MOVE-ROW - 1) * BOARD-DIM)
+               ACCEPT WS-MOVE-TIME FROM TIME
+               MOVE WS-MOVE-TIME TO WS-MOVE-TIMESTAMP
+               OPEN EXTEND MOVE-LOG
+               IF WS-MOVELOG-STATUS IS EQUAL TO "35"
+                   OPEN OUTPUT MOVE-LOG
+               END-IF
+               MOVE WS-MOVE-LINE TO MOVE-LOG-REC
+               WRITE MOVE-LOG-REC
+               CLOSE MOVE-LOG.
+
+           ComputerMove.
+               MOVE 0 TO CM-FOUND
+               MOVE PLAYERS(CURRENTPLAYER:1) TO CM-MARK
+               PERFORM FindWinIndex THRU FindWinIndexLoop
+               IF CM-FOUND = 0
+                   COMPUTE CM-OPPONENT = 3 - CURRENTPLAYER
+                   MOVE PLAYERS(CM-OPPONENT:1) TO CM-MARK
+                   PERFORM FindWinIndex THRU FindWinIndexLoop
+               END-IF
+               IF CM-FOUND = 0
+                   PERFORM FindFirstEmpty THRU FindFirstEmptyLoop
+               END-IF
+               MOVE PLAYERS(CURRENTPLAYER:1) TO GAMEBOARD(PLAYIND:1)
+               DISPLAY " "
+               DISPLAY "COMPUTER ("PLAYERS(CURRENTPLAYER:1)") PLAYS "
+                   "POSITION:"PLAYIND
+               PERFORM LogMove
+               GO TO ShowBoard.
+
+           FindWinIndex.
+               MOVE 1 TO CM-INDEX.
+           FindWinIndexLoop.
+               IF GAMEBOARD(CM-INDEX:1) = EMPTYCELL
+                   MOVE CM-MARK TO GAMEBOARD(CM-INDEX:1)
+                   PERFORM EvaluateLines THRU EvaluateLinesLoop
+                   MOVE EMPTYCELL TO GAMEBOARD(CM-INDEX:1)
+                   IF CM-LINE-HIT = 1
+                       MOVE CM-INDEX TO PLAYIND
+                       MOVE 1 TO CM-FOUND
+                   END-IF
+               END-IF
+               IF CM-FOUND = 0 AND CM-INDEX < BOARD-CELLS
+                   ADD 1 TO CM-INDEX
+                   GO TO FindWinIndexLoop
+               END-IF.
+
+           EvaluateLines.
+               MOVE 0 TO CM-LINE-HIT
+               MOVE 1 TO EV-LINE-NUM.
+           EvaluateLinesLoop.
+               IF EV-LINE-NUM <= BOARD-DIM
+                   MOVE EV-LINE-NUM TO LINE-START
+                   MOVE BOARD-DIM TO LINE-STEP
+               ELSE
+                   IF EV-LINE-NUM <= (BOARD-DIM * 2)
+                       COMPUTE LINE-START =
+                           ((EV-LINE-NUM - BOARD-DIM - 1) * BOARD-DIM)
+                           + 1
+                       MOVE 1 TO LINE-STEP
+                   ELSE
+                       IF EV-LINE-NUM = (BOARD-DIM * 2) + 1
+                           MOVE 1 TO LINE-START
+                           COMPUTE LINE-STEP = BOARD-DIM + 1
+                       ELSE
+                           MOVE BOARD-DIM TO LINE-START
+                           COMPUTE LINE-STEP = BOARD-DIM - 1
+                       END-IF
+                   END-IF
+               END-IF
+               PERFORM CheckLine THRU CheckLineLoop
+               IF LINE-MATCH = 1
+                   MOVE 1 TO CM-LINE-HIT
+               END-IF
+               IF CM-LINE-HIT = 0 AND EV-LINE-NUM < (BOARD-DIM * 2) + 2
+                   ADD 1 TO EV-LINE-NUM
+                   GO TO EvaluateLinesLoop
+               END-IF.
+
+           FindFirstEmpty.
+               MOVE 1 TO CM-INDEX.
+           FindFirstEmptyLoop.
+               IF GAMEBOARD(CM-INDEX:1) NOT = EMPTYCELL
+                   AND CM-INDEX < BOARD-CELLS
+                   ADD 1 TO CM-INDEX
+                   GO TO FindFirstEmptyLoop
+               END-IF
+               MOVE CM-INDEX TO PLAYIND.
 
            EndPoint.
-           STOP RUN.
+           GOBACK.
        END PROGRAM TICTACTOE.
