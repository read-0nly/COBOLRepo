@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TTTREPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATCH-HISTORY ASSIGN TO "MATCHHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MATCH-HISTORY.
+       01  MATCH-HISTORY-REC PIC X(80).
+       LOCAL-STORAGE SECTION.
+           01 WS-HISTORY-STATUS PIC X(2) VALUES "00".
+           01 WS-HIST-LINE.
+               05 WS-HIST-DATE PIC X(10).
+               05 FILLER PIC X(1).
+               05 WS-HIST-WINNER PIC X(1).
+               05 FILLER PIC X(1).
+               05 WS-HIST-BOARD PIC X(25).
+           01 WS-EOF-FLAG PIC 9(1) VALUES 0.
+               88 END-OF-HISTORY VALUES 1.
+           01 WS-X-WINS PIC 9(6) VALUES 0.
+           01 WS-O-WINS PIC 9(6) VALUES 0.
+           01 WS-DRAWS PIC 9(6) VALUES 0.
+           01 WS-TOTAL-GAMES PIC 9(6) VALUES 0.
+
+       PROCEDURE DIVISION.
+           MAIN-LOGIC.
+               OPEN INPUT MATCH-HISTORY
+               IF WS-HISTORY-STATUS NOT = "00"
+                   DISPLAY "NO MATCH HISTORY FOUND - PLAY A GAME OF "
+                       "TICTACTOE FIRST."
+                   GO TO REPORT-EXIT
+               END-IF
+               PERFORM READ-HISTORY THRU READ-HISTORY-EXIT
+                   UNTIL END-OF-HISTORY
+               CLOSE MATCH-HISTORY
+               DISPLAY "===================================="
+               DISPLAY "TICTACTOE WIN/LOSS/DRAW REPORT"
+               DISPLAY "===================================="
+               DISPLAY "TOTAL GAMES PLAYED: "WS-TOTAL-GAMES
+               DISPLAY "PLAYER X WINS:      "WS-X-WINS
+               DISPLAY "PLAYER O WINS:      "WS-O-WINS
+               DISPLAY "DRAWS:              "WS-DRAWS
+               DISPLAY "===================================="
+               GO TO REPORT-EXIT.
+
+           READ-HISTORY.
+               READ MATCH-HISTORY INTO WS-HIST-LINE
+                   AT END
+                       MOVE 1 TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-GAMES
+                       EVALUATE WS-HIST-WINNER
+                           WHEN "X"
+                               ADD 1 TO WS-X-WINS
+                           WHEN "O"
+                               ADD 1 TO WS-O-WINS
+                           WHEN "T"
+                               ADD 1 TO WS-DRAWS
+                       END-EVALUATE
+               END-READ.
+           READ-HISTORY-EXIT.
+               EXIT.
+
+           REPORT-EXIT.
+           STOP RUN.
+       END PROGRAM TTTREPT.
