@@ -0,0 +1,42 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINMENU.
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+           01 WS-MENU-CHOICE PIC 9(1) VALUES 0.
+           01 WS-EXIT-FLAG PIC 9(1) VALUES 0.
+               88 MENU-DONE VALUES 1.
+
+       PROCEDURE DIVISION.
+           ShowMenu.
+               DISPLAY " "
+               DISPLAY "===================================="
+               DISPLAY " COBOL UTILITY MENU"
+               DISPLAY "===================================="
+               DISPLAY " 1. Hello World"
+               DISPLAY " 2. Bitwise Operations"
+               DISPLAY " 3. Tic-Tac-Toe"
+               DISPLAY " 4. Gameboard Display"
+               DISPLAY " 0. Exit"
+               DISPLAY "===================================="
+               DISPLAY "Enter your choice: " WITH NO ADVANCING
+               ACCEPT WS-MENU-CHOICE
+               EVALUATE WS-MENU-CHOICE
+                   WHEN 1
+                       CALL "MAINPGM"
+                   WHEN 2
+                       CALL "MFBITOPS"
+                   WHEN 3
+                       CALL "TICTACTOE"
+                   WHEN 4
+                       CALL "GameboardDisplay"
+                   WHEN 0
+                       MOVE 1 TO WS-EXIT-FLAG
+                   WHEN OTHER
+                       DISPLAY "INVALID CHOICE"
+               END-EVALUATE
+               IF NOT MENU-DONE
+                   GO TO ShowMenu
+               END-IF.
+           Endpoint.
+               DISPLAY "GOODBYE"
+               STOP RUN.
