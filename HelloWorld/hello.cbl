@@ -1,6 +1,6 @@
 
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. MainProgram.
+       PROGRAM-ID. MAINPGM.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
@@ -9,7 +9,7 @@
        Begin.
        CALL "HelloWorld"
        DISPLAY SharedItem
-       STOP RUN.
+       GOBACK.
 
            IDENTIFICATION DIVISION.
            PROGRAM-ID. HelloWorld.
@@ -19,4 +19,4 @@
            EXIT PROGRAM.
            END PROGRAM HelloWorld.
 
-       END PROGRAM MainProgram.
+       END PROGRAM MAINPGM.
