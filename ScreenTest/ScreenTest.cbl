@@ -5,27 +5,27 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. SCRNTEST.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
 
-       01 black   constant as 0.
-       01 blue    constant as 1.
-       01 green   constant as 2.
-       01 cyan    constant as 3.
-       01 red     constant as 4.
-       01 magenta constant as 5.
-       01 brown   constant as 6.
-       01 white   constant as 7.
+       COPY COLORS.
        01 acpt-key         PIC X    VALUE SPACES.
        01 pntr usage pointer.
        01 player.
            05 playerX pic 9(2) value 3.
            05 playerY pic 9(2) value 3.
            05 playerHealth pic 9(3) value 100.
+           05 oldPlayerX pic 9(2) value 3.
+           05 oldPlayerY pic 9(2) value 3.
        01 width constant as 20.
        01 height constant as 10.
+      *headless-regression support - if nothing is typed for
+      *WS-IDLE-MAX consecutive ACCEPTs (no operator at the console,
+      *as under JCL), the smoke test result stands and we exit clean
+       01 WS-IDLE-COUNT pic 9(2) value 0.
+       01 WS-IDLE-MAX constant as 3.
 
        01 godEye.
            05 godEyeX pic 9(3) value 1.
@@ -71,18 +71,80 @@
        add 1 to width giving godMaxX
        add 1 to height giving godMaxY
        PERFORM prepareMap
+       PERFORM screenRenderSmokeTest
        .
        MAIN-PROCEDURE.
         PERFORM drawMap
         DISPLAY gameMap
-      * set pntr to address of floorRow(playerX of player)
-      * set address of RowCurrent to pntr
-      * DISPLAY RowCurrent line 2
-      * move glyphPlayer(1:1) to RowCurrentColumn(playerY)
-      * DISPLAY RowCurrent line 3
         ACCEPT ACPT-KEY TIMEOUT AFTER 1 with auto
-
+      *no key came back within the timeout - if that happens
+      *WS-IDLE-MAX times running, there's no operator at the console
+      *(e.g. a headless regression pass under JCL) so exit clean
+        if acpt-key = SPACE then
+         add 1 to WS-IDLE-COUNT
+         if WS-IDLE-COUNT >= WS-IDLE-MAX then
+          GO TO ENN
+         end-if
+        else
+         move 0 to WS-IDLE-COUNT
+         if acpt-key = "q" or acpt-key = "Q" then
+          GO TO ENN
+         end-if
+         if acpt-key = "w" or acpt-key = "a" or acpt-key = "s" or
+             acpt-key = "d" then
+          perform playerMove
+         end-if
+        end-if
         GO TO MAIN-PROCEDURE.
+      *moves the player one cell per keystroke and keeps the
+      *secondCol pointer layer in sync so drawMap renders the move
+       playerMove.
+        move playerX of player to oldPlayerX of player
+        move playerY of player to oldPlayerY of player
+        if acpt-key = "w" then
+         subtract 1 from playerX of player
+        end-if
+        if acpt-key = "s" then
+         add 1 to playerX of player
+        end-if
+        if acpt-key = "a" then
+         subtract 1 from playerY of player
+        end-if
+        if acpt-key = "d" then
+         add 1 to playerY of player
+        end-if
+        if playerX of player < 1 or playerX of player > height or
+            playerY of player < 1 or playerY of player > width then
+         move oldPlayerX of player to playerX of player
+         move oldPlayerY of player to playerY of player
+        else
+         if secondCol(playerX of player, playerY of player) not =
+             NULL then
+          move oldPlayerX of player to playerX of player
+          move oldPlayerY of player to playerY of player
+         else
+          set secondCol(oldPlayerX of player, oldPlayerY of player)
+              to NULL
+          move address of glyphPlayer to
+              secondCol(playerX of player, playerY of player)
+         end-if
+        end-if
+       .
+      *screen-render smoke test - confirms the pointer layers actually
+      *render the player glyph before the interactive loop starts
+       screenRenderSmokeTest.
+        PERFORM drawMap
+        set pntr to address of gameboardRow(playerX of player)
+        set address of RowCurrent to pntr
+        DISPLAY RowCurrent line 2
+        if RowCurrentColumn(playerY of player) = glyphPlayer then
+         DISPLAY "SMOKE TEST: PLAYER RENDER OK" line 4
+        else
+         DISPLAY "SMOKE TEST: PLAYER RENDER FAILED" line 4
+        end-if
+        move glyphPlayer to RowCurrentColumn(playerY of player)
+        DISPLAY RowCurrent line 3
+       .
 
        drawMap.
          move 1 to godEyeX
@@ -123,4 +185,4 @@
        .
        ENN.
         STOP RUN.
-        END PROGRAM YOUR-PROGRAM-NAME.
+        END PROGRAM SCRNTEST.
