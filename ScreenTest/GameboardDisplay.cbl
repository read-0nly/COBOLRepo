@@ -5,21 +5,47 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. GameboardDisplay.
+       PROGRAM-ID. GameboardDisplay IS INITIAL PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEVEL-FILE ASSIGN TO WS-LEVEL-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEVEL-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT SESSION-LOG ASSIGN TO "SESSIONLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SESSION-STATUS.
+           SELECT LEADERBOARD-FILE ASSIGN TO "LEADERBOARD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEADER-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  LEVEL-FILE.
+       01  LEVEL-FILE-REC PIC X(40).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-FILE-REC PIC X(160).
+       FD  SESSION-LOG.
+       01  SESSION-LOG-REC PIC X(80).
+       FD  LEADERBOARD-FILE.
+       01  LEADERBOARD-FILE-REC PIC X(55).
        WORKING-STORAGE SECTION.
       *initInfo
-       01 black   constant as 0.
-       01 blue    constant as 1.
-       01 green   constant as 2.
-       01 cyan    constant as 3.
-       01 red     constant as 4.
-       01 magenta constant as 5.
-       01 brown   constant as 6.
-       01 white   constant as 7.
-       01 width constant as 20.
-       01 height constant as 10.
+       COPY COLORS.
+       01 width constant as 40.
+       01 height constant as 20.
+       01 VP-WIDTH constant as 20.
+       01 VP-HEIGHT constant as 10.
+       01 CAM-X pic S9(3) value 1.
+       01 CAM-Y pic S9(3) value 1.
+       01 CAM-MAX-X pic S9(3).
+       01 CAM-MAX-Y pic S9(3).
+       01 VIEW-ROW pic 9(3).
+       01 VIEW-COL pic 9(3).
+       01 WORLD-X pic 9(3).
+       01 WORLD-Y pic 9(3).
        01 slimeFreq constant as 5.
        01 floater pic 999.9999 value ZEROES.
        01 inter pic 9(1) value 0.
@@ -76,16 +102,112 @@
         05 glyphSwordEW pic X value "-".
         05 glyphSword pic x occurs 2 times.
         05 glyphPlayer pic X occurs 5 times.
-      *mapLayers
-       01 firstRow OCCURS height TIMES.
-           05 firstCol usage POINTER value null occurs width times.
-       01 secondRow OCCURS height TIMES.
-           05 secondCol  usage POINTER value null occurs width times.
-       01 thirdRow OCCURS height TIMES.
-           05 thirdCol usage POINTER value null occurs width times.
-       01 gameboardRow OCCURS height TIMES.
-           05 gameboardCol pic x value " " occurs width times.
+      *mapLayers - a single collision bitmask per cell replaces the
+      *old three-pointer-table scheme; CBL_AND/CBL_OR (borrowed from
+      *mf-bitwise-ops) test and update which bits occupy a cell
+       01 WS-BIT-FLOOR         usage BINARY-LONG value 1.
+       01 WS-BIT-WALL          usage BINARY-LONG value 2.
+       01 WS-BIT-SLIME         usage BINARY-LONG value 4.
+       01 WS-BIT-PLAYER        usage BINARY-LONG value 8.
+       01 WS-BIT-SWORD         usage BINARY-LONG value 16.
+       01 WS-BIT-OCCUPIED      usage BINARY-LONG value 30.
+       01 WS-BIT-NOT-OCCUPIED  usage BINARY-LONG value 225.
+       78 WS-BITMASK-LEN       VALUE LENGTH OF WS-BIT-FLOOR.
+       01 CollisionMaskRow OCCURS height TIMES.
+           05 CollisionMaskCol usage BINARY-LONG value 0
+               occurs width times.
+       01 WS-BIT-TEST-X pic 9(3).
+       01 WS-BIT-TEST-Y pic 9(3).
+       01 WS-BIT-TEST-MASK usage BINARY-LONG.
+       01 WS-BIT-TEST-RESULT usage BINARY-LONG.
+       01 WS-BIT-SET-X pic 9(3).
+       01 WS-BIT-SET-Y pic 9(3).
+       01 WS-BIT-SET-MASK usage BINARY-LONG.
+       01 WS-BIT-CLEAR-X pic 9(3).
+       01 WS-BIT-CLEAR-Y pic 9(3).
+       01 WS-BIT-CLEAR-MASK usage BINARY-LONG.
+       01 gameboardRow OCCURS VP-HEIGHT TIMES.
+           05 gameboardCol pic x value " " occurs VP-WIDTH times.
        01 acpt-num pic 9(4).
+       01 acpt-clock pic 9(8).
+       01 WS-SLIMES-ALIVE pic 9(1) value 0.
+      *level layout
+       01 WS-LEVEL-CHOICE pic 9(1) value 1.
+       01 WS-LEVEL-FILENAME pic X(20).
+       01 WS-LEVEL-STATUS pic X(2).
+       01 WS-LEVEL-LOADED pic 9(1) value 0.
+           88 LEVEL-FILE-LOADED value 1.
+       01 WS-LEVEL-ROW-IDX pic 9(3).
+       01 LEVEL-ROW pic X(width) occurs height times.
+       01 WS-SLIME-SPAWN-OK pic 9(1) value 0.
+      *checkpoint save/restore
+       01 WS-LOAD-CHOICE pic X(1) value "N".
+       01 WS-CHECKPOINT-STATUS pic X(2).
+       01 WS-CKPT-LOADED pic 9(1) value 0.
+           88 CHECKPOINT-FILE-LOADED value 1.
+       01 WS-CHECKPOINT-LINE.
+           05 WS-CKPT-TURNS pic 9(20).
+           05 FILLER pic X(1) value SPACE.
+           05 WS-CKPT-LEVEL pic X(20).
+           05 FILLER pic X(1) value SPACE.
+           05 WS-CKPT-PLAYER-X pic 9(3).
+           05 FILLER pic X(1) value SPACE.
+           05 WS-CKPT-PLAYER-Y pic 9(3).
+           05 FILLER pic X(1) value SPACE.
+           05 WS-CKPT-PLAYER-HP pic 9(3).
+           05 FILLER pic X(1) value SPACE.
+           05 WS-CKPT-PLAYER-NOSE pic 9(1).
+           05 FILLER pic X(1) value SPACE.
+           05 WS-CKPT-SLIME occurs slimeFreq.
+               10 WS-CKPT-SLIME-X pic 9(3).
+               10 FILLER pic X(1) value SPACE.
+               10 WS-CKPT-SLIME-Y pic 9(3).
+               10 FILLER pic X(1) value SPACE.
+               10 WS-CKPT-SLIME-HP pic 9(3).
+               10 FILLER pic X(1) value SPACE.
+      *session summary log
+       01 WS-SESSION-STATUS pic X(2).
+       01 WS-ENDGAME-RESULT pic X(4) value SPACES.
+       01 WS-SESSION-DATE pic 9(8).
+       01 WS-SESSION-SLIMES-DEFEATED pic 9(1) value 0.
+       01 WS-SESSION-LINE.
+           05 WS-SESSION-DATE-OUT pic X(8).
+           05 FILLER pic X(1) value SPACE.
+           05 WS-SESSION-RESULT-OUT pic X(4).
+           05 FILLER pic X(1) value SPACE.
+           05 WS-SESSION-TURNS pic Z(19)9.
+           05 FILLER pic X(1) value SPACE.
+           05 WS-SESSION-HEALTH-OUT pic Z(2)9.
+           05 FILLER pic X(1) value SPACE.
+           05 WS-SESSION-SLIMES-OUT pic 9(1).
+           05 FILLER pic X(1) value SPACE.
+           05 WS-SESSION-LEVEL-OUT pic X(20).
+      *operator identity and report-mode switch
+       01 WS-OPERATOR-NAME pic X(20) value SPACES.
+       01 WS-REPORT-CHOICE pic X(1) value SPACE.
+      *turns-survived leaderboard
+       01 WS-LEADER-STATUS pic X(2).
+       01 WS-LEADER-COUNT pic 9(2) value 0.
+       01 WS-LEADER-IDX pic 9(2).
+       01 WS-LEADER-IDX2 pic 9(2).
+       01 WS-LEADER-TEMP-TURNS pic 9(20).
+       01 WS-LEADER-TEMP-DATE pic X(8).
+       01 WS-LEADER-TEMP-NAME pic X(20).
+       01 WS-LEADER-TEMP-OUTCOME pic X(4).
+       01 WS-LEADER-TABLE.
+           05 WS-LEADER-ENTRY OCCURS 10 TIMES.
+               10 WS-LEADER-TURNS pic 9(20).
+               10 WS-LEADER-DATE pic X(8).
+               10 WS-LEADER-NAME pic X(20).
+               10 WS-LEADER-OUTCOME pic X(4).
+       01 WS-LEADER-REC.
+           05 WS-LEADER-REC-TURNS pic 9(20).
+           05 FILLER pic X(1) value SPACE.
+           05 WS-LEADER-REC-DATE pic X(8).
+           05 FILLER pic X(1) value SPACE.
+           05 WS-LEADER-REC-NAME pic X(20).
+           05 FILLER pic X(1) value SPACE.
+           05 WS-LEADER-REC-OUTCOME pic X(4).
       *turncounter
        01 turnCounter pic 9(38) value 0.
       *colliderVars
@@ -99,8 +221,6 @@
            05 cldrTgtPntr usage POINTER.
 
        LINKAGE SECTION.
-      *topmostCharacter
-       01 godChar pic x value null.
       *Entity
        01 entity.
            05 CurrentX pic 9(3) value 3.
@@ -136,16 +256,16 @@
        01 blnkScrn blank screen.
 
        01 gameMap.
-          05 LINE 3 COL 3 PIC  X(width) FROM gameboardRow(1).
-          05 LINE 4 COL 3 PIC  X(width) FROM gameboardRow(2).
-          05 LINE 5 COL 3 PIC  X(width) FROM gameboardRow(3).
-          05 LINE 6 COL 3 PIC  X(width) FROM gameboardRow(4).
-          05 LINE 7 COL 3 PIC  X(width) FROM gameboardRow(5).
-          05 LINE 8 COL 3 PIC  X(width) FROM gameboardRow(6).
-          05 LINE 9 COL 3 PIC  X(width) FROM gameboardRow(7).
-          05 LINE 10 COL 3 PIC  X(width) FROM gameboardRow(8).
-          05 LINE 11 COL 3 PIC  X(width) FROM gameboardRow(9).
-          05 LINE 12 COL 3 PIC  X(width) FROM gameboardRow(10).
+          05 LINE 3 COL 3 PIC  X(VP-WIDTH) FROM gameboardRow(1).
+          05 LINE 4 COL 3 PIC  X(VP-WIDTH) FROM gameboardRow(2).
+          05 LINE 5 COL 3 PIC  X(VP-WIDTH) FROM gameboardRow(3).
+          05 LINE 6 COL 3 PIC  X(VP-WIDTH) FROM gameboardRow(4).
+          05 LINE 7 COL 3 PIC  X(VP-WIDTH) FROM gameboardRow(5).
+          05 LINE 8 COL 3 PIC  X(VP-WIDTH) FROM gameboardRow(6).
+          05 LINE 9 COL 3 PIC  X(VP-WIDTH) FROM gameboardRow(7).
+          05 LINE 10 COL 3 PIC  X(VP-WIDTH) FROM gameboardRow(8).
+          05 LINE 11 COL 3 PIC  X(VP-WIDTH) FROM gameboardRow(9).
+          05 LINE 12 COL 3 PIC  X(VP-WIDTH) FROM gameboardRow(10).
           05 LINE 13 COL 3 PIC  X(width) FROM acpt-key.
           05 LINE 13 COL 5 PIC  X(width) FROM currentx of player.
           05 LINE 13 COL 8 PIC  X(width) FROM currenty of player.
@@ -174,35 +294,123 @@
         move glyphSwordNS to glyphSWord(1)
         move glyphSwordEW to glyphSWord(2)
 
-      * random seed gets modified by last random result
-        DISPLAY "Enter 4 digits to use as random seed" line 1
-        ACCEPT ACPT-num TIMEOUT AFTER 10 with auto line 2
+      * random seed gets modified by last random result - seeded from
+      * the system clock so no manual keystroke is needed to start
+        ACCEPT ACPT-CLOCK FROM TIME
+        MOVE ACPT-CLOCK(5:4) TO ACPT-num
+        display blnkScrn
+      * Report mode - print the leaderboard and exit without playing
+        DISPLAY "Print leaderboard report and exit? (Y/N, default N)"
+            line 1
+        ACCEPT WS-REPORT-CHOICE TIMEOUT AFTER 5 with auto line 2
+        display blnkScrn
+        if WS-REPORT-CHOICE = "Y" or WS-REPORT-CHOICE = "y" then
+         PERFORM printLeaderboardReport
+         GOBACK
+        end-if
+      * Operator identity, carried onto the leaderboard entry a
+      * session eventually logs
+        DISPLAY "Enter operator name" line 1
+        ACCEPT WS-OPERATOR-NAME line 2
+        if WS-OPERATOR-NAME = SPACES then
+         MOVE "OPERATOR" TO WS-OPERATOR-NAME
+        end-if
         display blnkScrn
-      * Assign random position to slimes
-        perform until slimeIndex = slimeMax
-         set address of entity to address of slime(slimeindex)
-         compute currentX of entity = ((FUNCTION RANDOM(
-          acpt-num) * (height - 2))+ 2)
-         move width to floater
-         add acpt-num to acpt-num
-         compute currentY of entity = (FUNCTION RANDOM(acpt-num) *
-          (width - 2)) + 2
-         add acpt-num to acpt-num
-         add 1 to slimeIndex
-        END-PERFORM
-        move 1 to slimeIndex
       * Prepare map pointers for initial render
+        DISPLAY "Load saved game? (Y/N, default N)" line 1
+        ACCEPT WS-LOAD-CHOICE TIMEOUT AFTER 5 with auto line 2
+        display blnkScrn
+        if WS-LOAD-CHOICE = "Y" or WS-LOAD-CHOICE = "y" then
+         PERFORM restoreCheckpoint
+        end-if
+        if CHECKPOINT-FILE-LOADED then
+         MOVE WS-CKPT-LEVEL TO WS-LEVEL-FILENAME
+         PERFORM loadLevel
+        else
+         if WS-LOAD-CHOICE = "Y" or WS-LOAD-CHOICE = "y" then
+          DISPLAY "NO SAVED GAME FOUND - STARTING A NEW GAME" line 2
+         end-if
+         PERFORM selectLevel
+         PERFORM loadLevel
+      * Assign random position to slimes, re-rolling any spot that
+      * lands on an interior wall from the loaded level layout
+         perform until slimeIndex = slimeMax
+          set address of entity to address of slime(slimeindex)
+          move 0 to WS-SLIME-SPAWN-OK
+          perform until WS-SLIME-SPAWN-OK = 1
+           compute currentX of entity = ((FUNCTION RANDOM(
+            acpt-num) * (height - 2))+ 2)
+           add acpt-num to acpt-num
+           compute currentY of entity = (FUNCTION RANDOM(acpt-num) *
+            (width - 2)) + 2
+           add acpt-num to acpt-num
+           move 1 to WS-SLIME-SPAWN-OK
+           if LEVEL-FILE-LOADED then
+            if LEVEL-ROW(currentX of entity)(currentY of entity:1) =
+                glyphWall then
+             move 0 to WS-SLIME-SPAWN-OK
+            end-if
+           end-if
+          end-perform
+          add 1 to slimeIndex
+         END-PERFORM
+         move 1 to slimeIndex
+        end-if
         PERFORM prepareMap
         move 1 to currentX of swordStrike
        .
+       selectLevel.
+        DISPLAY "Select level 1-3 (default 1)" line 1
+        ACCEPT WS-LEVEL-CHOICE TIMEOUT AFTER 5 with auto line 2
+        display blnkScrn
+        EVALUATE WS-LEVEL-CHOICE
+         WHEN 2
+          MOVE "LEVEL2.DAT" TO WS-LEVEL-FILENAME
+         WHEN 3
+          MOVE "LEVEL3.DAT" TO WS-LEVEL-FILENAME
+         WHEN OTHER
+          MOVE "LEVEL1.DAT" TO WS-LEVEL-FILENAME
+        END-EVALUATE
+       .
+       loadLevel.
+        move 0 to WS-LEVEL-LOADED
+        move 1 to WS-LEVEL-ROW-IDX
+        OPEN INPUT LEVEL-FILE
+        IF WS-LEVEL-STATUS = "00" THEN
+         move 1 to WS-LEVEL-LOADED
+         perform until WS-LEVEL-ROW-IDX > height
+          READ LEVEL-FILE INTO LEVEL-ROW(WS-LEVEL-ROW-IDX)
+           AT END
+            move 0 to WS-LEVEL-LOADED
+           NOT AT END
+            CONTINUE
+          END-READ
+          add 1 to WS-LEVEL-ROW-IDX
+         END-PERFORM
+         CLOSE LEVEL-FILE
+        END-IF
+       .
        MAIN-PROCEDURE.
         PERFORM drawMap
         DISPLAY gameMap
+      *low health warns in red, healthy shows in green; slime count
+      *is shown in green to match the slimes' own map glyph color
+        if health of player < 30 then
+         DISPLAY "HEALTH: " health of player
+             WITH FOREGROUND-COLOR red line 14
+        else
+         DISPLAY "HEALTH: " health of player
+             WITH FOREGROUND-COLOR green line 14
+        end-if
+        DISPLAY "SLIMES REMAINING: " WS-SLIMES-ALIVE
+            WITH FOREGROUND-COLOR green line 15
         ACCEPT ACPT-KEY TIMEOUT AFTER 1 with auto
         if currentX of swordStrike < 999 and currentY of swordStrike <
           999 then
-         move null to secondCol(currentX of swordStrike ,
-          currentY of swordStrike )
+         move currentX of swordStrike to WS-BIT-CLEAR-X
+         move currentY of swordStrike to WS-BIT-CLEAR-Y
+         move WS-BIT-NOT-OCCUPIED to WS-BIT-CLEAR-MASK
+         perform clearBit
          move 999 to currentX of swordStrike
          move 999 to currentY of swordStrike
         end-if
@@ -216,63 +424,365 @@
          acpt-key = "e" then
          perform playerAttack
         end-if.
+        perform slimeMove
+        perform checkGameOver
+        if acpt-key = "z" then
+         perform saveCheckpoint
+         MOVE "QUIT" TO WS-ENDGAME-RESULT
+         GO TO ENDGAME
+        end-if
        GO TO MAIN-PROCEDURE
        .
+       restoreCheckpoint.
+        move 0 to WS-CKPT-LOADED
+        OPEN INPUT CHECKPOINT-FILE
+        IF WS-CHECKPOINT-STATUS = "00" THEN
+         READ CHECKPOINT-FILE INTO WS-CHECKPOINT-LINE
+          AT END
+           CONTINUE
+          NOT AT END
+           move 1 to WS-CKPT-LOADED
+           MOVE WS-CKPT-TURNS to turncounter
+           MOVE WS-CKPT-PLAYER-X to currentx of player
+           MOVE WS-CKPT-PLAYER-Y to currenty of player
+           MOVE WS-CKPT-PLAYER-HP to health of player
+           MOVE WS-CKPT-PLAYER-NOSE to nose of player
+           move 1 to slimeIndex
+           perform until slimeIndex = slimeMax
+            move WS-CKPT-SLIME-X(slimeindex) to currentx of
+             slime(slimeindex)
+            move WS-CKPT-SLIME-Y(slimeindex) to currenty of
+             slime(slimeindex)
+            move WS-CKPT-SLIME-HP(slimeindex) to health of
+             slime(slimeindex)
+            add 1 to slimeIndex
+           end-perform
+           move 1 to slimeIndex
+         END-READ
+         CLOSE CHECKPOINT-FILE
+        END-IF
+       .
+       saveCheckpoint.
+        MOVE turncounter to WS-CKPT-TURNS
+        MOVE WS-LEVEL-FILENAME to WS-CKPT-LEVEL
+        MOVE currentx of player to WS-CKPT-PLAYER-X
+        MOVE currenty of player to WS-CKPT-PLAYER-Y
+        MOVE health of player to WS-CKPT-PLAYER-HP
+        MOVE nose of player to WS-CKPT-PLAYER-NOSE
+        move 1 to slimeIndex
+        perform until slimeIndex = slimeMax
+         move currentx of slime(slimeindex) to
+          WS-CKPT-SLIME-X(slimeindex)
+         move currenty of slime(slimeindex) to
+          WS-CKPT-SLIME-Y(slimeindex)
+         move health of slime(slimeindex) to
+          WS-CKPT-SLIME-HP(slimeindex)
+         add 1 to slimeIndex
+        end-perform
+        move 1 to slimeIndex
+        OPEN OUTPUT CHECKPOINT-FILE
+        WRITE CHECKPOINT-FILE-REC FROM WS-CHECKPOINT-LINE
+        CLOSE CHECKPOINT-FILE
+        display blnkScrn
+        DISPLAY "GAME SAVED"
+       .
+       checkGameOver.
+        if health of player < 1 then
+         display blnkScrn
+         DISPLAY "YOU HAVE BEEN SLAIN - GAME OVER"
+         move 1 to inter
+         MOVE "LOSE" TO WS-ENDGAME-RESULT
+         GO TO ENDGAME
+        end-if
+        move 1 to slimeIndex
+        move 0 to inter
+        perform until slimeIndex = slimeMax
+         if health of slime(slimeindex) > 1 then
+          move 1 to inter
+         end-if
+         add 1 to slimeIndex
+        end-perform
+        move 1 to slimeIndex
+        if inter = 0 then
+         display blnkScrn
+         DISPLAY "ALL SLIMES DEFEATED - YOU WIN"
+         MOVE "WIN " TO WS-ENDGAME-RESULT
+         GO TO ENDGAME
+        end-if
+       .
+       logSession.
+        ACCEPT WS-SESSION-DATE FROM DATE YYYYMMDD
+        MOVE WS-SESSION-DATE TO WS-SESSION-DATE-OUT
+        MOVE WS-ENDGAME-RESULT TO WS-SESSION-RESULT-OUT
+        MOVE turncounter TO WS-SESSION-TURNS
+        MOVE health of player TO WS-SESSION-HEALTH-OUT
+        COMPUTE WS-SESSION-SLIMES-DEFEATED =
+            (slimeMax - 1) - WS-SLIMES-ALIVE
+        MOVE WS-SESSION-SLIMES-DEFEATED TO WS-SESSION-SLIMES-OUT
+        MOVE WS-LEVEL-FILENAME TO WS-SESSION-LEVEL-OUT
+        OPEN EXTEND SESSION-LOG
+        IF WS-SESSION-STATUS = "35" THEN
+         OPEN OUTPUT SESSION-LOG
+        END-IF
+        WRITE SESSION-LOG-REC FROM WS-SESSION-LINE
+        CLOSE SESSION-LOG
+        PERFORM loadLeaderboard
+        PERFORM addLeaderboardEntry
+        PERFORM sortLeaderboard
+        PERFORM saveLeaderboard
+        DISPLAY "===================================="
+        DISPLAY "SESSION SUMMARY"
+        DISPLAY "RESULT: " WS-ENDGAME-RESULT
+        DISPLAY "TURNS SURVIVED: " turncounter
+        DISPLAY "HEALTH REMAINING: " health of player
+        DISPLAY "SLIMES DEFEATED: " WS-SESSION-SLIMES-DEFEATED
+        DISPLAY "-- TOP TURNS SURVIVED --"
+        move 1 to WS-LEADER-IDX
+        perform until WS-LEADER-IDX > WS-LEADER-COUNT
+         DISPLAY WS-LEADER-IDX ". " WS-LEADER-NAME(WS-LEADER-IDX)
+             " - " WS-LEADER-TURNS(WS-LEADER-IDX) " TURNS - "
+             WS-LEADER-OUTCOME(WS-LEADER-IDX) " ON "
+             WS-LEADER-DATE(WS-LEADER-IDX)
+         add 1 to WS-LEADER-IDX
+        end-perform
+        DISPLAY "===================================="
+       .
+      *report mode - loads and prints the leaderboard without
+      *starting a session, for comparing runs across shifts
+       printLeaderboardReport.
+        PERFORM loadLeaderboard
+        DISPLAY "===================================="
+        DISPLAY "LEADERBOARD REPORT - TOP TURNS SURVIVED"
+        DISPLAY "===================================="
+        if WS-LEADER-COUNT = 0 then
+         DISPLAY "NO SESSIONS RECORDED YET"
+        else
+         move 1 to WS-LEADER-IDX
+         perform until WS-LEADER-IDX > WS-LEADER-COUNT
+          DISPLAY WS-LEADER-IDX ". " WS-LEADER-NAME(WS-LEADER-IDX)
+              " - " WS-LEADER-TURNS(WS-LEADER-IDX) " TURNS - "
+              WS-LEADER-OUTCOME(WS-LEADER-IDX) " ON "
+              WS-LEADER-DATE(WS-LEADER-IDX)
+          add 1 to WS-LEADER-IDX
+         end-perform
+        end-if
+        DISPLAY "===================================="
+       .
+       loadLeaderboard.
+        move 0 to WS-LEADER-COUNT
+        OPEN INPUT LEADERBOARD-FILE
+        IF WS-LEADER-STATUS = "00" THEN
+         move 1 to WS-LEADER-IDX
+         perform until WS-LEADER-IDX > 10
+          READ LEADERBOARD-FILE INTO WS-LEADER-REC
+           AT END
+            move 11 to WS-LEADER-IDX
+           NOT AT END
+            add 1 to WS-LEADER-COUNT
+            move WS-LEADER-REC-TURNS to
+             WS-LEADER-TURNS(WS-LEADER-COUNT)
+            move WS-LEADER-REC-DATE to
+             WS-LEADER-DATE(WS-LEADER-COUNT)
+            move WS-LEADER-REC-NAME to
+             WS-LEADER-NAME(WS-LEADER-COUNT)
+            move WS-LEADER-REC-OUTCOME to
+             WS-LEADER-OUTCOME(WS-LEADER-COUNT)
+            add 1 to WS-LEADER-IDX
+          END-READ
+         end-perform
+         CLOSE LEADERBOARD-FILE
+        END-IF
+       .
+       addLeaderboardEntry.
+        if WS-LEADER-COUNT < 10 then
+         add 1 to WS-LEADER-COUNT
+         move turncounter to WS-LEADER-TURNS(WS-LEADER-COUNT)
+         move WS-SESSION-DATE-OUT to WS-LEADER-DATE(WS-LEADER-COUNT)
+         move WS-OPERATOR-NAME to WS-LEADER-NAME(WS-LEADER-COUNT)
+         move WS-ENDGAME-RESULT to WS-LEADER-OUTCOME(WS-LEADER-COUNT)
+        else
+      * board is full - only bump the current worst score
+         if turncounter > WS-LEADER-TURNS(WS-LEADER-COUNT) then
+          move turncounter to WS-LEADER-TURNS(WS-LEADER-COUNT)
+          move WS-SESSION-DATE-OUT to WS-LEADER-DATE(WS-LEADER-COUNT)
+          move WS-OPERATOR-NAME to WS-LEADER-NAME(WS-LEADER-COUNT)
+          move WS-ENDGAME-RESULT to WS-LEADER-OUTCOME(WS-LEADER-COUNT)
+         end-if
+        end-if
+       .
+       sortLeaderboard.
+        move 1 to WS-LEADER-IDX
+        perform until WS-LEADER-IDX >= WS-LEADER-COUNT
+         move WS-LEADER-IDX to WS-LEADER-IDX2
+         add 1 to WS-LEADER-IDX2
+         perform until WS-LEADER-IDX2 > WS-LEADER-COUNT
+          if WS-LEADER-TURNS(WS-LEADER-IDX2) >
+              WS-LEADER-TURNS(WS-LEADER-IDX) then
+           move WS-LEADER-TURNS(WS-LEADER-IDX) to WS-LEADER-TEMP-TURNS
+           move WS-LEADER-DATE(WS-LEADER-IDX) to WS-LEADER-TEMP-DATE
+           move WS-LEADER-NAME(WS-LEADER-IDX) to WS-LEADER-TEMP-NAME
+           move WS-LEADER-OUTCOME(WS-LEADER-IDX) to
+            WS-LEADER-TEMP-OUTCOME
+           move WS-LEADER-TURNS(WS-LEADER-IDX2) to
+            WS-LEADER-TURNS(WS-LEADER-IDX)
+           move WS-LEADER-DATE(WS-LEADER-IDX2) to
+            WS-LEADER-DATE(WS-LEADER-IDX)
+           move WS-LEADER-NAME(WS-LEADER-IDX2) to
+            WS-LEADER-NAME(WS-LEADER-IDX)
+           move WS-LEADER-OUTCOME(WS-LEADER-IDX2) to
+            WS-LEADER-OUTCOME(WS-LEADER-IDX)
+           move WS-LEADER-TEMP-TURNS to WS-LEADER-TURNS(WS-LEADER-IDX2)
+           move WS-LEADER-TEMP-DATE to WS-LEADER-DATE(WS-LEADER-IDX2)
+           move WS-LEADER-TEMP-NAME to WS-LEADER-NAME(WS-LEADER-IDX2)
+           move WS-LEADER-TEMP-OUTCOME to
+            WS-LEADER-OUTCOME(WS-LEADER-IDX2)
+          end-if
+          add 1 to WS-LEADER-IDX2
+         end-perform
+         add 1 to WS-LEADER-IDX
+        end-perform
+       .
+       saveLeaderboard.
+        OPEN OUTPUT LEADERBOARD-FILE
+        move 1 to WS-LEADER-IDX
+        perform until WS-LEADER-IDX > WS-LEADER-COUNT
+         move WS-LEADER-TURNS(WS-LEADER-IDX) to WS-LEADER-REC-TURNS
+         move WS-LEADER-DATE(WS-LEADER-IDX) to WS-LEADER-REC-DATE
+         move WS-LEADER-NAME(WS-LEADER-IDX) to WS-LEADER-REC-NAME
+         move WS-LEADER-OUTCOME(WS-LEADER-IDX) to WS-LEADER-REC-OUTCOME
+         WRITE LEADERBOARD-FILE-REC FROM WS-LEADER-REC
+         add 1 to WS-LEADER-IDX
+        end-perform
+        CLOSE LEADERBOARD-FILE
+       .
        drawMap.
         perform entityDraw
-         move 1 to godEyeX
-         move 1 to godEyeY
-         PERFORM until godEyeX = godMaxX
-          PERFORM until godEyeY = godMaxY
-           if firstCol(godEyeX,godEyeY) = NULL then
-            if secondCol(godEyeX,godEyeY) = NULL then
-             if thirdCol(godEyeX,godEyeY) = NULL then
-             ELSE
-              SET ADDRESS OF godChar to thirdCol(godEyeX,godEyeY)
-              move godChar to gameboardCol(godEyeX,godEyeY)
-             END-IF
-            ELSE
-             SET ADDRESS OF godChar to secondCol(godEyeX,godEyeY)
-             move godChar to gameboardCol(godEyeX,godEyeY)
-            END-IF
-           ELSE
-             SET ADDRESS OF godChar to firstCol(godEyeX,godEyeY)
-             move godChar to gameboardCol(godEyeX,godEyeY)
+        perform updateCamera
+         move 1 to VIEW-ROW
+         PERFORM until VIEW-ROW > VP-HEIGHT
+          move 1 to VIEW-COL
+          compute WORLD-X = CAM-X + VIEW-ROW - 1
+          PERFORM until VIEW-COL > VP-WIDTH
+           compute WORLD-Y = CAM-Y + VIEW-COL - 1
+           move WORLD-X to WS-BIT-TEST-X
+           move WORLD-Y to WS-BIT-TEST-Y
+      *bits are tested highest priority first - the same order the
+      *old three-pointer-table scheme wrote them in, last write wins
+           move WS-BIT-PLAYER to WS-BIT-TEST-MASK
+           perform testBit
+           if WS-BIT-TEST-RESULT not = 0 then
+            move glyphPlayer(nose of player) to
+             gameboardCol(VIEW-ROW,VIEW-COL)
+           else
+            move WS-BIT-SWORD to WS-BIT-TEST-MASK
+            perform testBit
+            if WS-BIT-TEST-RESULT not = 0 then
+             move glyphSword(nose of swordStrike) to
+              gameboardCol(VIEW-ROW,VIEW-COL)
+            else
+             move WS-BIT-SLIME to WS-BIT-TEST-MASK
+             perform testBit
+             if WS-BIT-TEST-RESULT not = 0 then
+              move glyphSlime to gameboardCol(VIEW-ROW,VIEW-COL)
+             else
+              move WS-BIT-WALL to WS-BIT-TEST-MASK
+              perform testBit
+              if WS-BIT-TEST-RESULT not = 0 then
+               move glyphWall to gameboardCol(VIEW-ROW,VIEW-COL)
+              else
+               move WS-BIT-FLOOR to WS-BIT-TEST-MASK
+               perform testBit
+               if WS-BIT-TEST-RESULT not = 0 then
+                move glyphFloor to gameboardCol(VIEW-ROW,VIEW-COL)
+               else
+                move SPACE to gameboardCol(VIEW-ROW,VIEW-COL)
+               end-if
+              end-if
+             end-if
+            end-if
            end-if
-           add 1 to godEyeY
+           add 1 to VIEW-COL
           END-PERFORM
-          move 1 to godEyeY
-          add 1 to godEyeX
+          add 1 to VIEW-ROW
          END-PERFORM
-         move 1 to godEyeX
-         move 1 to godEyeY
-         set address of godChar to NULL
+       .
+       testBit.
+        move CollisionMaskCol(WS-BIT-TEST-X, WS-BIT-TEST-Y) to
+         WS-BIT-TEST-RESULT
+        CALL "CBL_AND" USING WS-BIT-TEST-MASK, WS-BIT-TEST-RESULT,
+         VALUE WS-BITMASK-LEN
+       .
+       setBit.
+        CALL "CBL_OR" USING WS-BIT-SET-MASK,
+         CollisionMaskCol(WS-BIT-SET-X, WS-BIT-SET-Y),
+         VALUE WS-BITMASK-LEN
+       .
+       clearBit.
+        CALL "CBL_AND" USING WS-BIT-CLEAR-MASK,
+         CollisionMaskCol(WS-BIT-CLEAR-X, WS-BIT-CLEAR-Y),
+         VALUE WS-BITMASK-LEN
+       .
+       updateCamera.
+        compute CAM-X = (currentx of player) - (VP-HEIGHT / 2)
+        if CAM-X < 1 then
+         move 1 to CAM-X
+        end-if
+        compute CAM-MAX-X = height - VP-HEIGHT + 1
+        if CAM-X > CAM-MAX-X then
+         move CAM-MAX-X to CAM-X
+        end-if
+        compute CAM-Y = (currenty of player) - (VP-WIDTH / 2)
+        if CAM-Y < 1 then
+         move 1 to CAM-Y
+        end-if
+        compute CAM-MAX-Y = width - VP-WIDTH + 1
+        if CAM-Y > CAM-MAX-Y then
+         move CAM-MAX-Y to CAM-Y
+        end-if
        .
        prepareMap.
          move 1 to godEyeX
          move 1 to godEyeY
          PERFORM until godEyeX = godMaxX
           PERFORM until godEyeY = godMaxY
-           move address of glyphFloor to thirdCol(godEyeX,godEyeY)
-           if godEyeX = 1 or godEyeX = height then
-            move address of glyphWall to secondCol(godEyeX,godEyeY)
-           ELSE
-            if godEyeY = 1 or godEyeY = width then
-             move address of glyphWall to secondCol(godEyeX,godEyeY)
+           move godEyeX to WS-BIT-SET-X
+           move godEyeY to WS-BIT-SET-Y
+           move WS-BIT-FLOOR to WS-BIT-SET-MASK
+           perform setBit
+           if LEVEL-FILE-LOADED then
+            if LEVEL-ROW(godEyeX)(godEyeY:1) = glyphWall then
+             move WS-BIT-WALL to WS-BIT-SET-MASK
+             perform setBit
             ELSE
              if godEyeX = currentX of player and godEyeY = currentY
                  of player
-              move address of glyphPlayer(nose of player) to
-              secondCol(godEyeX,godEyeY)
+              move WS-BIT-PLAYER to WS-BIT-SET-MASK
+              perform setBit
              end-if
             END-IF
+           ELSE
+            if godEyeX = 1 or godEyeX = height then
+             move WS-BIT-WALL to WS-BIT-SET-MASK
+             perform setBit
+            ELSE
+             if godEyeY = 1 or godEyeY = width then
+              move WS-BIT-WALL to WS-BIT-SET-MASK
+              perform setBit
+             ELSE
+              if godEyeX = currentX of player and godEyeY = currentY
+                  of player
+               move WS-BIT-PLAYER to WS-BIT-SET-MASK
+               perform setBit
+              end-if
+             END-IF
+            END-IF
            END-IF
            perform until slimeIndex = slimeMax
             set address of entity to address of slime(slimeindex)
             if currentX of entity = godEyeX and currentX of entity =
              godEyeY THEN
-             move address of glyphSlime to secondCol(godEyeX,
-              godEyeY)
+             move WS-BIT-SLIME to WS-BIT-SET-MASK
+             perform setBit
             end-if
             add 1 to slimeIndex
            END-PERFORM
@@ -284,32 +794,72 @@
          END-PERFORM
          move 1 to godEyeX
          move 1 to godEyeY
-         set address of godChar to NULL
        .
        entityDraw.
         move 1 to slimeIndex
+        move 0 to WS-SLIMES-ALIVE
         perform until slimeIndex = slimeMax
          set address of entity to address of slime(slimeindex)
 
-         move null to secondCol(currentx of entity,
-          currenty of entity)
+         move currentx of entity to WS-BIT-CLEAR-X
+         move currenty of entity to WS-BIT-CLEAR-Y
+         move WS-BIT-NOT-OCCUPIED to WS-BIT-CLEAR-MASK
+         perform clearBit
          if(currentx of entity = currentx of swordstrike
           and currenty of entity = currenty of swordstrike) THEN
-          subtract damage of swordstrike from health of entity
+          if damage of swordstrike >= health of entity then
+           move 0 to health of entity
+          else
+           subtract damage of swordstrike from health of entity
+          end-if
+      *knock the slime back away from the strike, then stay in bounds
+      *nose of swordstrike only ever holds 0/1 (the NS/EW glyph
+      *selector set in playerAttack) - the strike's facing is nose
+      *of player, which playerAttack leaves untouched
+          if nose of player = 2 then
+           subtract recoil of entity from currentx of entity
+          else if nose of player = 3 then
+           add recoil of entity to currenty of entity
+          else if nose of player = 4 then
+           add recoil of entity to currentx of entity
+          else if nose of player = 5 then
+           subtract recoil of entity from currenty of entity
+          end-if
+          end-if
+          end-if
+          end-if
+          if currentx of entity < 2 then move 2 to currentx of entity
+          end-if
+          if currentx of entity > height - 1 then
+           compute currentx of entity = height - 1
+          end-if
+          if currenty of entity < 2 then move 2 to currenty of entity
+          end-if
+          if currenty of entity > width - 1 then
+           compute currenty of entity = width - 1
+          end-if
          END-IF
          if health of entity > 1 THEN
-          move address of glyph of entity to secondCol(
-           currentx of entity, currenty of entity)
+          move currentx of entity to WS-BIT-SET-X
+          move currenty of entity to WS-BIT-SET-Y
+          move WS-BIT-SLIME to WS-BIT-SET-MASK
+          perform setBit
+          add 1 to WS-SLIMES-ALIVE
          end-IF
          add 1 to slimeIndex
         END-PERFORM
         if currentX of swordStrike < height and
             currentY of swordStrike < width
-         move address of glyphSword(nose of swordStrike) to secondCol(
-          currentX of swordStrike,currentY of swordStrike)
+         move currentX of swordStrike to WS-BIT-SET-X
+         move currentY of swordStrike to WS-BIT-SET-Y
+         move WS-BIT-SWORD to WS-BIT-SET-MASK
+         perform setBit
         end-if
-        move address of glyphPlayer(nose of player) to secondCol(
-         currentX of player,currentY of player).
+        move currentX of player to WS-BIT-SET-X
+        move currentY of player to WS-BIT-SET-Y
+        move WS-BIT-PLAYER to WS-BIT-SET-MASK
+        perform setBit
+       .
        playerMove.
         move currentx of player to oldx of player
         move currenty of player to oldy of player
@@ -340,14 +890,97 @@
           END-IF
          END-IF
       *collision check
-        if secondCol(currentx of player,currenty of player) = NULL then
-         move null to secondCol(oldx of player, oldy of player)
+        move currentx of player to WS-BIT-TEST-X
+        move currenty of player to WS-BIT-TEST-Y
+        move WS-BIT-OCCUPIED to WS-BIT-TEST-MASK
+        perform testBit
+        if WS-BIT-TEST-RESULT = 0 then
+         move oldx of player to WS-BIT-CLEAR-X
+         move oldy of player to WS-BIT-CLEAR-Y
+         move WS-BIT-NOT-OCCUPIED to WS-BIT-CLEAR-MASK
+         perform clearBit
         else
           move oldx of player to currentx of player
           move oldy of player to currenty of player
         end-if
 
        .
+       slimeMove.
+        move 1 to slimeIndex
+        perform until slimeIndex = slimeMax
+         set address of entity to address of slime(slimeindex)
+         if health of entity > 1 then
+          move currentx of entity to oldx of entity
+          move currenty of entity to oldy of entity
+      *step one square toward the player, x axis first
+          if currentx of entity < currentx of player then
+           add 1 to currentx of entity
+          else
+           if currentx of entity > currentx of player then
+            subtract 1 from currentx of entity
+           else
+            if currenty of entity < currenty of player then
+             add 1 to currenty of entity
+            else
+             if currenty of entity > currenty of player then
+              subtract 1 from currenty of entity
+             end-if
+            end-if
+           end-if
+          end-if
+      *collision check - only the player's square may be entered
+          move currentx of entity to WS-BIT-TEST-X
+          move currenty of entity to WS-BIT-TEST-Y
+          move WS-BIT-OCCUPIED to WS-BIT-TEST-MASK
+          perform testBit
+          if WS-BIT-TEST-RESULT not = 0 and not (currentx of entity =
+              currentx of player and currenty of entity = currenty
+              of player)
+           move oldx of entity to currentx of entity
+           move oldy of entity to currenty of entity
+          end-if
+      *contact with the player deals damage, then the slime falls back
+          if currentx of entity = currentx of player and currenty of
+              entity = currenty of player then
+           if damage of slime(slimeindex) >= health of player then
+            move 0 to health of player
+           else
+            subtract damage of slime(slimeindex) from health of player
+           end-if
+      *knock the player back away from the slime, then stay in bounds
+           if currentx of entity <> oldx of entity then
+            if currentx of entity > oldx of entity then
+             add recoil of slime(slimeindex) to currentx of player
+            else
+             subtract recoil of slime(slimeindex) from currentx
+              of player
+            end-if
+           else
+            if currenty of entity > oldy of entity then
+             add recoil of slime(slimeindex) to currenty of player
+            else
+             subtract recoil of slime(slimeindex) from currenty
+              of player
+            end-if
+           end-if
+           if currentx of player < 2 then move 2 to currentx of player
+           end-if
+           if currentx of player > height - 1 then
+            compute currentx of player = height - 1
+           end-if
+           if currenty of player < 2 then move 2 to currenty of player
+           end-if
+           if currenty of player > width - 1 then
+            compute currenty of player = width - 1
+           end-if
+           move oldx of entity to currentx of entity
+           move oldy of entity to currenty of entity
+          end-if
+         end-if
+         add 1 to slimeIndex
+        end-perform
+        move 1 to slimeIndex
+       .
        playerAttack.
         move 0 to inter
         if acpt-key = "e" THEN
@@ -388,5 +1021,6 @@
         END-IF
        .
        ENDGAME.
-        STOP RUN.
+        PERFORM logSession
+        GOBACK.
         END PROGRAM GameboardDisplay.
