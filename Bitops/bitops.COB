@@ -1,40 +1,101 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. mf-bitwise-ops.
+       PROGRAM-ID. MFBITOPS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULT-FILE ASSIGN TO BITOPSOT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS result-file-status.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  RESULT-FILE.
+       01  RESULT-FILE-REC             PIC X(80).
+
        LOCAL-STORAGE SECTION.
        01  result                  USAGE BINARY-LONG.
 
        78  arg-len                 VALUE LENGTH OF result.
        01  a value 2 usage binary-long.
        01  b value 5 usage binary-long .
+       01  result-file-status      PIC X(2).
+       01  out-line.
+           05  out-label           PIC X(40).
+           05  out-value           PIC -(9)9.
+           05  out-a               PIC -(9)9.
+           05  out-b               PIC -(9)9.
 
        LINKAGE SECTION.
 
        PROCEDURE DIVISION.
        main-line.
+           OPEN OUTPUT RESULT-FILE
+           DISPLAY "Enter first operand (a) - default 2"
+           ACCEPT a
+           IF a = 0
+               MOVE 2 TO a
+           END-IF
+           DISPLAY "Enter second operand (b) - default 5"
+           ACCEPT b
+           IF b = 0
+               MOVE 5 TO b
+           END-IF
+
            MOVE b TO result
            CALL "CBL_AND" USING a, result, VALUE arg-len
            DISPLAY "a and b is " result
+           MOVE "a and b is" TO out-label
+           MOVE result TO out-value
+           MOVE a TO out-a
+           MOVE b TO out-b
+           WRITE RESULT-FILE-REC FROM out-line
 
            MOVE b TO result
            CALL "CBL_OR" USING a, result, VALUE arg-len
            DISPLAY "a or b is " result
+           MOVE "a or b is" TO out-label
+           MOVE result TO out-value
+           MOVE a TO out-a
+           MOVE b TO out-b
+           WRITE RESULT-FILE-REC FROM out-line
 
            MOVE a TO result
            CALL "CBL_NOT" USING result, VALUE arg-len
            DISPLAY "Not a is " result
+           MOVE "Not a is" TO out-label
+           MOVE result TO out-value
+           MOVE a TO out-a
+      * CBL_NOT takes no second operand - zero fills out-b
+           MOVE ZERO TO out-b
+           WRITE RESULT-FILE-REC FROM out-line
 
            MOVE b TO result
            CALL "CBL_XOR" USING a, result, VALUE arg-len
            DISPLAY "a exclusive-or b is " result
+           MOVE "a exclusive-or b is" TO out-label
+           MOVE result TO out-value
+           MOVE a TO out-a
+           MOVE b TO out-b
+           WRITE RESULT-FILE-REC FROM out-line
 
            MOVE b TO result
            CALL "CBL_EQ" USING a, result, VALUE arg-len
            DISPLAY "Logical equivalence of a and b is " result
+           MOVE "Logical equivalence of a and b is" TO out-label
+           MOVE result TO out-value
+           MOVE a TO out-a
+           MOVE b TO out-b
+           WRITE RESULT-FILE-REC FROM out-line
 
            MOVE b TO result
            CALL "CBL_IMP" USING a, result, VALUE arg-len
            DISPLAY "Logical implication of a and b is " result
+           MOVE "Logical implication of a and b is" TO out-label
+           MOVE result TO out-value
+           MOVE a TO out-a
+           MOVE b TO out-b
+           WRITE RESULT-FILE-REC FROM out-line
 
+           CLOSE RESULT-FILE
            GOBACK.
