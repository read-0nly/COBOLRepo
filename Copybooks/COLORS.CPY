@@ -0,0 +1,10 @@
+      *color constants shared by GameboardDisplay and ScreenTest -
+      *values match the DISPLAY ... WITH FOREGROUND-COLOR palette
+       01 black   constant as 0.
+       01 blue    constant as 1.
+       01 green   constant as 2.
+       01 cyan    constant as 3.
+       01 red     constant as 4.
+       01 magenta constant as 5.
+       01 brown   constant as 6.
+       01 white   constant as 7.
