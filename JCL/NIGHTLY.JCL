@@ -0,0 +1,47 @@
+//NIGHTLY  JOB (ACCT),'BATCH UTILITIES',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),
+//             REGION=0M
+//*--------------------------------------------------------------
+//* NIGHTLY BATCH WRAPPER FOR THE COBOL UTILITY SUITE
+//* RUNS THE HELLO WORLD SELF-CHECK, THE BITWISE-OPS BATCH JOB,
+//* THE TICTACTOE WIN/LOSS REPORT, AND THE SCRNTEST HEADLESS
+//* RENDER SMOKE TEST (STANDING IN FOR THE SCREENTEST/GAMEBOARD-
+//* DISPLAY PAIR, WHICH IS OTHERWISE AN INTERACTIVE PROGRAM) IN
+//* SEQUENCE. EACH STEP IS GATED ON THE PRIOR STEP'S RETURN CODE SO
+//* A FAILURE STOPS THE REST OF THE NIGHTLY RUN
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=MAINPGM
+//STEPLIB  DD DISP=SHR,DSN=BATCH.UTIL.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=MFBITOPS,COND=(0,NE,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=BATCH.UTIL.LOADLIB
+//SYSIN    DD DUMMY
+//SYSOUT   DD SYSOUT=*
+//BITOPSOT DD DSN=BATCH.UTIL.OUTPUT(BITOPS),DISP=SHR
+//*
+//*--------------------------------------------------------------
+//* TICTACTOE-REPORT READS MATCHHIST.DAT, THE FIXED LOCAL FLAT FILE
+//* TICTACTOE.CBL ITSELF WRITES MATCH RESULTS TO. TICTACTOE.CBL IS
+//* AN INTERACTIVE PROGRAM (LIKE SCRNTEST/GAMEBOARD-DISPLAY BELOW)
+//* AND IS NOT A STEP IN THIS JOB STREAM, SO THERE IS NO DD CARD
+//* HERE TO BIND - THE REPORT PICKS UP WHATEVER MATCHHIST.DAT IS
+//* SITTING ALONGSIDE IT ON DISK FROM PRIOR INTERACTIVE PLAY
+//*--------------------------------------------------------------
+//STEP030  EXEC PGM=TTTREPT,COND=((0,NE,STEP010),
+//             (0,NE,STEP020))
+//STEPLIB  DD DISP=SHR,DSN=BATCH.UTIL.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=SCRNTEST,COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030))
+//STEPLIB  DD DISP=SHR,DSN=BATCH.UTIL.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP090  EXEC PGM=IEFBR14,COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030),(0,NE,STEP040))
+//*--------------------------------------------------------------
+//* NO-OP STEP - RUNS ONLY IF ALL PRIOR STEPS CAME BACK CLEAN,
+//* MARKING THE NIGHTLY RUN AS COMPLETE FOR THE SCHEDULER
+//*--------------------------------------------------------------
